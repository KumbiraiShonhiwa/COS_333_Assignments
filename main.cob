@@ -1,68 +1,828 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIND-STATS.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO "INPUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INPUT-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "REPORT.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+           SELECT HISTORY-FILE ASSIGN TO "HISTORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORY-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXTRACT-FILE-STATUS.
+           SELECT PROGRESS-FILE ASSIGN TO "PROGRESS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PROGRESS-FILE-STATUS.
+           SELECT PROGRESS-LINES-FILE ASSIGN TO "PROGRESS-LINES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PROGRESS-LINES-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE
+           RECORD CONTAINS 9 CHARACTERS.
+           01 INPUT-RECORD.
+               05 IN-GROUP-KEY PIC X(4).
+               05 IN-VALUE PIC 9(5).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+           01 REPORT-RECORD PIC X(80).
+
+       FD  HISTORY-FILE
+           RECORD CONTAINS 29 CHARACTERS.
+           01 HISTORY-RECORD.
+               05 HIST-RUN-DATE PIC 9(8).
+               05 HIST-REC-TYPE PIC X(1).
+               05 HIST-VALUE PIC 9(5).
+               05 HIST-SMALLEST PIC 9(5).
+               05 HIST-LARGEST PIC 9(5).
+               05 HIST-MODE PIC S9(5).
+
+       FD  CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD.
+               05 CKPT-RUN-DATE PIC 9(8).
+               05 CKPT-REC-COUNT PIC 9(5).
+               05 CKPT-GROUP-START PIC 9(5).
+               05 CKPT-GROUP-END PIC 9(5).
+               05 CKPT-LAST-INDEX PIC 9(5).
+               05 CKPT-CHECKSUM PIC 9(10).
+
+       FD  EXTRACT-FILE
+           RECORD CONTAINS 57 CHARACTERS.
+           01 EXTRACT-RECORD.
+               05 EXT-RUN-DATE PIC 9(8).
+               05 EXT-REC-TYPE PIC X(1).
+               05 EXT-GROUP-KEY PIC X(4).
+               05 EXT-SMALLEST PIC 9(5).
+               05 EXT-LARGEST PIC 9(5).
+               05 EXT-MODE PIC S9(5).
+               05 EXT-MEAN PIC 9(7)V99.
+               05 EXT-MEDIAN PIC 9(7)V99.
+               05 EXT-STD-DEV PIC 9(7)V9999.
+
+       FD  PROGRESS-FILE.
+           01 PROGRESS-RECORD.
+               05 PROG-RUN-DATE PIC 9(8).
+               05 PROG-REC-COUNT PIC 9(5).
+               05 PROG-COMPLETED-THROUGH PIC 9(5).
+               05 PROG-GRAND-DONE PIC X(1).
+
+       FD  PROGRESS-LINES-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+           01 PROGRESS-LINE-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
+           01 REPORT-FILE-STATUS PIC X(2) VALUE "00".
+           01 REPORT-LINE-COUNT PIC 9(3) VALUE 0.
+           01 REPORT-PAGE-COUNT PIC 9(4) VALUE 0.
+           01 REPORT-LINES-PER-PAGE PIC 9(3) VALUE 55.
+           01 CURRENT-DATE-TIME PIC X(21).
+           01 RUN-DATE-NUM PIC 9(8).
+           01 RUN-TIME-NUM PIC 9(6).
+           01 RUN-DATE-DISPLAY PIC 9(4)/99/99.
+           01 RUN-TIME-DISPLAY PIC 99/99/99.
+           01 REPORT-LINE-TEXT PIC X(80).
+           01 HISTORY-FILE-STATUS PIC X(2) VALUE "00".
+           01 CHECKPOINT-FILE-STATUS PIC X(2) VALUE "00".
+           01 EXTRACT-FILE-STATUS PIC X(2) VALUE "00".
+           01 EXTRACT-GROUP-KEY PIC X(4) VALUE SPACES.
+           01 EXTRACT-REC-TYPE PIC X(1) VALUE "G".
+           01 PROGRESS-FILE-STATUS PIC X(2) VALUE "00".
+           01 COMPLETED-THROUGH-INDEX PIC 9(5) VALUE 0.
+           01 GRAND-TOTALS-DONE PIC X(1) VALUE "N".
+           01 PROGRESS-LINES-FILE-STATUS PIC X(2) VALUE "00".
+           01 PERSIST-REPORT-LINES PIC X(1) VALUE "N".
+           01 CHECKPOINT-INTERVAL PIC 9(5) VALUE 1000.
+           01 TALLY-START-INDEX PIC 9(5) VALUE 0.
+           01 RESTART-FOUND PIC X(1) VALUE "N".
+           01 WROTE-CHECKPOINT PIC X(1) VALUE "N".
+           01 STALE-CHECKPOINT PIC X(1) VALUE "N".
+           01 GROUP-CHECKSUM PIC 9(10) VALUE 0.
+           01 CHECKSUM-ACCUM PIC 9(18) VALUE 0.
+           01 INPUT-FILE-STATUS PIC X(2) VALUE "00".
+           01 MAX-RECORDS PIC 9(5) VALUE 10000.
+           01 REC-COUNT PIC 9(5) VALUE 0.
            01 DATA-ARRAY.
-               05 DATA-ELEMENT OCCURS 5 TIMES PIC 9(5).
-           01 COUNTS OCCURS 100 TIMES PIC 9(5) VALUE 0.
+               05 DATA-ELEMENT OCCURS 1 TO 10000 TIMES
+                   DEPENDING ON REC-COUNT PIC 9(5).
+           01 GROUP-KEY-TABLE.
+               05 GROUP-KEY-ELEMENT OCCURS 1 TO 10000 TIMES
+                   DEPENDING ON REC-COUNT PIC X(4).
+           01 CURRENT-GROUP-KEY PIC X(4) VALUE SPACES.
+           01 GROUP-START-INDEX PIC 9(5) VALUE 1.
+           01 GROUP-END-INDEX PIC 9(5) VALUE 0.
+           01 GROUP-REC-COUNT PIC 9(5) VALUE 0.
+           01 SEEN-GROUP-COUNT PIC 9(5) VALUE 0.
+           01 SEEN-GROUP-KEYS.
+               05 SEEN-GROUP-KEY OCCURS 1 TO 10000 TIMES
+                   DEPENDING ON SEEN-GROUP-COUNT PIC X(4).
+           01 GROUP-KEY-FOUND PIC X(1) VALUE "N".
+           01 DISPLAY-GROUP-LABEL PIC X(30) VALUE SPACES.
+           01 COUNTS OCCURS 100000 TIMES PIC 9(5) VALUE 0.
            01 MAX-COUNT PIC 9(5) VALUE 0.
            01 MODE-VALUE PIC S9(5) VALUE -1.
-           01 SMALLEST PIC 9(5).
-           01 LARGEST PIC 9(5).
+           01 MODE-TIE-COUNT PIC 9(5) VALUE 0.
+           01 MULTI-MODAL-FLAG PIC X(1) VALUE "N".
+           01 MODE-LIST.
+               05 MODE-LIST-VALUE OCCURS 1 TO 10000 TIMES
+                   DEPENDING ON MODE-TIE-COUNT PIC 9(5).
+      * Sized for the worst case: up to 10000 tied values (the
+      * MODE-LIST-VALUE bound) at 5 digits plus a separator each.
+           01 MODE-LIST-TEXT PIC X(60000) VALUE SPACES.
+           01 MODE-LIST-PTR PIC 9(5) VALUE 1.
+           01 MODE-LIST-TRUNCATED PIC X(1) VALUE "N".
+           01 MODE-PRINT-VALUES-PER-LINE PIC 9(3) VALUE 8.
+           01 MODE-PRINT-INDEX PIC 9(5) VALUE 0.
+           01 MODE-PRINT-END PIC 9(5) VALUE 0.
+           01 SMALLEST PIC 9(5) VALUE ZERO.
+           01 LARGEST PIC 9(5) VALUE ZERO.
            01 I PIC 9(5).
+           01 J PIC 9(5).
+           01 K PIC 9(6).
+           01 SORTED-ARRAY.
+               05 SORTED-ELEMENT OCCURS 1 TO 10000 TIMES
+                   DEPENDING ON REC-COUNT PIC 9(5).
+           01 SWAP-TEMP PIC 9(5).
+           01 SUM-VALUE PIC 9(10) VALUE 0.
+           01 SUM-SQ-DIFF PIC 9(14)V9999 VALUE 0.
+           01 DIFF-VALUE PIC S9(7)V9999 VALUE 0.
+           01 VARIANCE-VALUE PIC 9(14)V9999 VALUE 0.
+           01 MEAN-VALUE PIC 9(7)V99 VALUE 0.
+           01 MEDIAN-VALUE PIC 9(7)V99 VALUE 0.
+           01 RANGE-VALUE PIC 9(5) VALUE 0.
+           01 STD-DEV PIC 9(7)V9999 VALUE 0.
+           01 MEAN-DISPLAY PIC ZZZZZ9.99.
+           01 MEDIAN-DISPLAY PIC ZZZZZ9.99.
+           01 STD-DEV-DISPLAY PIC ZZZZZ9.9999.
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
            PERFORM READ-DATA.
-           PERFORM FIND-SMALLEST.
-           PERFORM FIND-LARGEST.
-           PERFORM FIND-MODE.
-           PERFORM DISPLAY-RESULTS.
+           PERFORM OPEN-REPORT-FILE.
+           PERFORM CHECK-GROUP-PROGRESS.
+           PERFORM PROCESS-GROUPS.
+           PERFORM COMPUTE-GRAND-TOTALS.
+           PERFORM CLOSE-REPORT-FILE.
+           PERFORM APPEND-HISTORY.
+           PERFORM CLEAR-GROUP-PROGRESS.
            STOP RUN.
 
        READ-DATA.
-           DISPLAY "Enter integer value 1: " WITH NO ADVANCING.
-           ACCEPT DATA-ELEMENT(1).
-           DISPLAY "Enter integer value 2: " WITH NO ADVANCING.
-           ACCEPT DATA-ELEMENT(2).
-           DISPLAY "Enter integer value 3: " WITH NO ADVANCING.
-           ACCEPT DATA-ELEMENT(3).
-           DISPLAY "Enter integer value 4: " WITH NO ADVANCING.
-           ACCEPT DATA-ELEMENT(4).
-           DISPLAY "Enter integer value 5: " WITH NO ADVANCING.
-           ACCEPT DATA-ELEMENT(5).
-    
+           OPEN INPUT INPUT-FILE
+           IF INPUT-FILE-STATUS NOT = "00"
+               DISPLAY "FIND-STATS: unable to open INPUT.DAT, status "
+                   INPUT-FILE-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL INPUT-FILE-STATUS = "10"
+               READ INPUT-FILE
+                   AT END
+                       MOVE "10" TO INPUT-FILE-STATUS
+                   NOT AT END
+                       IF REC-COUNT >= MAX-RECORDS
+                           DISPLAY "FIND-STATS: INPUT.DAT exceeds "
+                               MAX-RECORDS " records, job stopped"
+                           CLOSE INPUT-FILE
+                           STOP RUN
+                       END-IF
+                       ADD 1 TO REC-COUNT
+                       MOVE IN-VALUE TO DATA-ELEMENT(REC-COUNT)
+                       MOVE IN-GROUP-KEY
+                           TO GROUP-KEY-ELEMENT(REC-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE INPUT-FILE
+           IF REC-COUNT = 0
+               DISPLAY "FIND-STATS: INPUT.DAT contains no records, "
+                   "job stopped"
+               STOP RUN
+           END-IF.
+
+       PROCESS-GROUPS.
+           MOVE GROUP-KEY-ELEMENT(1) TO CURRENT-GROUP-KEY
+           MOVE 1 TO GROUP-START-INDEX
+           PERFORM VARYING I FROM 2 BY 1 UNTIL I > REC-COUNT
+               IF GROUP-KEY-ELEMENT(I) NOT = CURRENT-GROUP-KEY
+                   COMPUTE GROUP-END-INDEX = I - 1
+                   PERFORM PROCESS-ONE-GROUP
+                   PERFORM MARK-GROUP-SEEN
+                   PERFORM CHECK-GROUP-REORDER
+                   MOVE GROUP-KEY-ELEMENT(I) TO CURRENT-GROUP-KEY
+                   MOVE I TO GROUP-START-INDEX
+               END-IF
+           END-PERFORM
+           MOVE REC-COUNT TO GROUP-END-INDEX
+           PERFORM PROCESS-ONE-GROUP.
+
+       MARK-GROUP-SEEN.
+           ADD 1 TO SEEN-GROUP-COUNT
+           MOVE CURRENT-GROUP-KEY TO SEEN-GROUP-KEY(SEEN-GROUP-COUNT).
+
+       CHECK-GROUP-REORDER.
+           MOVE "N" TO GROUP-KEY-FOUND
+           PERFORM VARYING J FROM 1 BY 1
+                   UNTIL J > SEEN-GROUP-COUNT OR GROUP-KEY-FOUND = "Y"
+               IF SEEN-GROUP-KEY(J) = GROUP-KEY-ELEMENT(I)
+                   MOVE "Y" TO GROUP-KEY-FOUND
+               END-IF
+           END-PERFORM
+           IF GROUP-KEY-FOUND = "Y"
+               DISPLAY "FIND-STATS: WARNING -- group key "
+                   GROUP-KEY-ELEMENT(I) " reappears after being "
+                   "closed; INPUT.DAT may not be sorted by group "
+                   "key, so records for this key may be "
+                   "double-reported under separate group sections"
+           END-IF.
+
+       PROCESS-ONE-GROUP.
+           IF GROUP-END-INDEX <= COMPLETED-THROUGH-INDEX
+               DISPLAY "FIND-STATS: skipping group already reported "
+                   "in a prior run, through record " GROUP-END-INDEX
+           ELSE
+               PERFORM COMPUTE-GROUP-STATS
+               MOVE CURRENT-GROUP-KEY TO DISPLAY-GROUP-LABEL
+               PERFORM DISPLAY-RESULTS
+               MOVE "Y" TO PERSIST-REPORT-LINES
+               PERFORM PRINT-GROUP-SECTION
+               MOVE "N" TO PERSIST-REPORT-LINES
+               MOVE "G" TO EXTRACT-REC-TYPE
+               MOVE CURRENT-GROUP-KEY TO EXTRACT-GROUP-KEY
+               PERFORM APPEND-EXTRACT
+               MOVE GROUP-END-INDEX TO COMPLETED-THROUGH-INDEX
+               PERFORM WRITE-GROUP-PROGRESS
+           END-IF.
+
+       COMPUTE-GRAND-TOTALS.
+           IF GRAND-TOTALS-DONE = "Y"
+               DISPLAY "FIND-STATS: skipping grand totals already "
+                   "reported in a prior run"
+           ELSE
+               MOVE 1 TO GROUP-START-INDEX
+               MOVE REC-COUNT TO GROUP-END-INDEX
+               PERFORM COMPUTE-GROUP-STATS
+               MOVE "GRAND TOTAL - ALL GROUPS" TO DISPLAY-GROUP-LABEL
+               PERFORM DISPLAY-RESULTS
+               MOVE "Y" TO PERSIST-REPORT-LINES
+               PERFORM PRINT-GROUP-SECTION
+               MOVE "N" TO PERSIST-REPORT-LINES
+               MOVE "T" TO EXTRACT-REC-TYPE
+               MOVE SPACES TO EXTRACT-GROUP-KEY
+               PERFORM APPEND-EXTRACT
+               MOVE "Y" TO GRAND-TOTALS-DONE
+               PERFORM WRITE-GROUP-PROGRESS
+           END-IF.
+
+       COMPUTE-GROUP-STATS.
+           PERFORM FIND-SMALLEST
+           PERFORM FIND-LARGEST
+           PERFORM FIND-MODE
+           PERFORM CALCULATE-STATISTICS.
+
        FIND-SMALLEST.
-           MOVE DATA-ELEMENT(1) TO SMALLEST.
-           PERFORM VARYING I FROM 2 BY 1 UNTIL I > 5
+           MOVE DATA-ELEMENT(GROUP-START-INDEX) TO SMALLEST.
+           PERFORM VARYING I FROM GROUP-START-INDEX BY 1
+                   UNTIL I > GROUP-END-INDEX
                IF DATA-ELEMENT(I) < SMALLEST
                    MOVE DATA-ELEMENT(I) TO SMALLEST
                END-IF
            END-PERFORM.
 
        FIND-LARGEST.
-           MOVE DATA-ELEMENT(1) TO LARGEST.
-           PERFORM VARYING I FROM 2 BY 1 UNTIL I > 5
+           MOVE DATA-ELEMENT(GROUP-START-INDEX) TO LARGEST.
+           PERFORM VARYING I FROM GROUP-START-INDEX BY 1
+                   UNTIL I > GROUP-END-INDEX
                IF DATA-ELEMENT(I) > LARGEST
                    MOVE DATA-ELEMENT(I) TO LARGEST
                END-IF
            END-PERFORM.
 
        FIND-MODE.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               ADD 1 TO COUNTS(DATA-ELEMENT(I))
+           MOVE 0 TO MAX-COUNT
+           MOVE -1 TO MODE-VALUE
+           MOVE "N" TO WROTE-CHECKPOINT
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > 100000
+               MOVE 0 TO COUNTS(K)
+           END-PERFORM
+           PERFORM CHECK-RESTART-CHECKPOINT
+           IF RESTART-FOUND = "Y"
+               COMPUTE TALLY-START-INDEX = CKPT-LAST-INDEX + 1
+               PERFORM VARYING K FROM GROUP-START-INDEX BY 1
+                       UNTIL K > CKPT-LAST-INDEX
+                   ADD 1 TO COUNTS(DATA-ELEMENT(K) + 1)
+               END-PERFORM
+               DISPLAY "FIND-STATS: resuming FIND-MODE after "
+                   "checkpoint record " CKPT-LAST-INDEX
+                   " (retallying " CKPT-LAST-INDEX
+                   " already-processed records from DATA-ELEMENT "
+                   "instead of restoring a saved COUNTS snapshot)"
+           ELSE
+               MOVE GROUP-START-INDEX TO TALLY-START-INDEX
+           END-IF
+           PERFORM VARYING I FROM TALLY-START-INDEX BY 1
+                   UNTIL I > GROUP-END-INDEX
+               ADD 1 TO COUNTS(DATA-ELEMENT(I) + 1)
+               IF FUNCTION MOD(I, CHECKPOINT-INTERVAL) = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
            END-PERFORM.
-           PERFORM VARYING I FROM 0 BY 1 UNTIL I > 99
-               IF COUNTS(I) > MAX-COUNT
-                   MOVE COUNTS(I) TO MAX-COUNT
-                   MOVE I TO MODE-VALUE
+           IF RESTART-FOUND = "Y" OR WROTE-CHECKPOINT = "Y"
+               PERFORM CLEAR-CHECKPOINT
+           END-IF
+           MOVE 0 TO MODE-TIE-COUNT
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > 100000
+               IF COUNTS(K) > 0
+                   IF COUNTS(K) > MAX-COUNT
+                       MOVE COUNTS(K) TO MAX-COUNT
+                       MOVE 1 TO MODE-TIE-COUNT
+                       COMPUTE MODE-LIST-VALUE(1) = K - 1
+                   ELSE
+                       IF COUNTS(K) = MAX-COUNT
+                           ADD 1 TO MODE-TIE-COUNT
+                           COMPUTE MODE-LIST-VALUE(MODE-TIE-COUNT) =
+                               K - 1
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF MODE-TIE-COUNT > 0
+               MOVE MODE-LIST-VALUE(1) TO MODE-VALUE
+           END-IF
+           IF MODE-TIE-COUNT > 1
+               MOVE "Y" TO MULTI-MODAL-FLAG
+           ELSE
+               MOVE "N" TO MULTI-MODAL-FLAG
+           END-IF.
+
+       BUILD-MODE-LIST-TEXT.
+           MOVE SPACES TO MODE-LIST-TEXT
+           MOVE 1 TO MODE-LIST-PTR
+           MOVE "N" TO MODE-LIST-TRUNCATED
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > MODE-TIE-COUNT
+               IF J > 1
+                   STRING " " DELIMITED BY SIZE
+                       INTO MODE-LIST-TEXT
+                       WITH POINTER MODE-LIST-PTR
+                       ON OVERFLOW
+                           MOVE "Y" TO MODE-LIST-TRUNCATED
+                   END-STRING
+               END-IF
+               STRING MODE-LIST-VALUE(J) DELIMITED BY SIZE
+                   INTO MODE-LIST-TEXT
+                   WITH POINTER MODE-LIST-PTR
+                   ON OVERFLOW
+                       MOVE "Y" TO MODE-LIST-TRUNCATED
+               END-STRING
+           END-PERFORM.
+
+       PRINT-MODE-LIST.
+           MOVE SPACES TO REPORT-LINE-TEXT
+           STRING "Multiple modes (tied): " DELIMITED BY SIZE
+               INTO REPORT-LINE-TEXT
+           PERFORM WRITE-REPORT-LINE
+           MOVE 1 TO MODE-PRINT-INDEX
+           PERFORM UNTIL MODE-PRINT-INDEX > MODE-TIE-COUNT
+               COMPUTE MODE-PRINT-END =
+                   MODE-PRINT-INDEX + MODE-PRINT-VALUES-PER-LINE - 1
+               IF MODE-PRINT-END > MODE-TIE-COUNT
+                   MOVE MODE-TIE-COUNT TO MODE-PRINT-END
                END-IF
+               MOVE SPACES TO MODE-LIST-TEXT
+               MOVE 1 TO MODE-LIST-PTR
+               PERFORM VARYING J FROM MODE-PRINT-INDEX BY 1
+                       UNTIL J > MODE-PRINT-END
+                   IF J > MODE-PRINT-INDEX
+                       STRING " " DELIMITED BY SIZE
+                           INTO MODE-LIST-TEXT
+                           WITH POINTER MODE-LIST-PTR
+                   END-IF
+                   STRING MODE-LIST-VALUE(J) DELIMITED BY SIZE
+                       INTO MODE-LIST-TEXT
+                       WITH POINTER MODE-LIST-PTR
+               END-PERFORM
+               MOVE SPACES TO REPORT-LINE-TEXT
+               STRING "    " MODE-LIST-TEXT(1:MODE-LIST-PTR - 1)
+                   DELIMITED BY SIZE INTO REPORT-LINE-TEXT
+               PERFORM WRITE-REPORT-LINE
+               COMPUTE MODE-PRINT-INDEX = MODE-PRINT-END + 1
            END-PERFORM.
 
+       COMPUTE-GROUP-CHECKSUM.
+           MOVE 0 TO CHECKSUM-ACCUM
+           PERFORM VARYING K FROM GROUP-START-INDEX BY 1
+                   UNTIL K > GROUP-END-INDEX
+               COMPUTE CHECKSUM-ACCUM = CHECKSUM-ACCUM +
+                   (DATA-ELEMENT(K) * (K - GROUP-START-INDEX + 1))
+           END-PERFORM
+           COMPUTE GROUP-CHECKSUM =
+               FUNCTION MOD(CHECKSUM-ACCUM, 10000000000).
+
+       CHECK-RESTART-CHECKPOINT.
+           MOVE "N" TO RESTART-FOUND
+           MOVE "N" TO STALE-CHECKPOINT
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-RUN-DATE NOT = RUN-DATE-NUM
+                           OR CKPT-REC-COUNT NOT = REC-COUNT
+                           MOVE "Y" TO STALE-CHECKPOINT
+                           DISPLAY "FIND-STATS: checkpoint does not "
+                               "belong to this run (date/record "
+                               "count mismatch), ignoring stale "
+                               "checkpoint"
+                       ELSE
+                           IF CKPT-GROUP-START = GROUP-START-INDEX
+                               AND CKPT-GROUP-END = GROUP-END-INDEX
+                               PERFORM COMPUTE-GROUP-CHECKSUM
+                               IF GROUP-CHECKSUM = CKPT-CHECKSUM
+                                   MOVE "Y" TO RESTART-FOUND
+                               ELSE
+                                   MOVE "Y" TO STALE-CHECKPOINT
+                                   DISPLAY "FIND-STATS: checkpoint "
+                                       "data does not match this "
+                                       "run's group, ignoring "
+                                       "stale checkpoint"
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF STALE-CHECKPOINT = "Y"
+               PERFORM CLEAR-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE "Y" TO WROTE-CHECKPOINT
+           MOVE RUN-DATE-NUM TO CKPT-RUN-DATE
+           MOVE REC-COUNT TO CKPT-REC-COUNT
+           MOVE GROUP-START-INDEX TO CKPT-GROUP-START
+           MOVE GROUP-END-INDEX TO CKPT-GROUP-END
+           MOVE I TO CKPT-LAST-INDEX
+           PERFORM COMPUTE-GROUP-CHECKSUM
+           MOVE GROUP-CHECKSUM TO CKPT-CHECKSUM
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY "FIND-STATS: unable to open CHECKPOINT.DAT, "
+                   "status " CHECKPOINT-FILE-STATUS
+               STOP RUN
+           END-IF
+           WRITE CHECKPOINT-RECORD
+           IF CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY "FIND-STATS: unable to write CHECKPOINT.DAT, "
+                   "status " CHECKPOINT-FILE-STATUS
+               STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY "FIND-STATS: unable to clear CHECKPOINT.DAT, "
+                   "status " CHECKPOINT-FILE-STATUS
+               STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       CHECK-GROUP-PROGRESS.
+           MOVE 0 TO COMPLETED-THROUGH-INDEX
+           MOVE "N" TO GRAND-TOTALS-DONE
+           OPEN INPUT PROGRESS-FILE
+           IF PROGRESS-FILE-STATUS = "00"
+               READ PROGRESS-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PROG-RUN-DATE = RUN-DATE-NUM
+                           AND PROG-REC-COUNT = REC-COUNT
+                           MOVE PROG-COMPLETED-THROUGH
+                               TO COMPLETED-THROUGH-INDEX
+                           MOVE PROG-GRAND-DONE TO GRAND-TOTALS-DONE
+                           DISPLAY "FIND-STATS: resuming after a "
+                               "prior interruption -- records 1 "
+                               "through " COMPLETED-THROUGH-INDEX
+                               " were already reported"
+                           PERFORM REPLAY-PROGRESS-LINES
+                       ELSE
+                           PERFORM CLEAR-PROGRESS-LINES
+                       END-IF
+               END-READ
+               CLOSE PROGRESS-FILE
+           END-IF.
+
+       APPEND-PROGRESS-LINE.
+           MOVE REPORT-LINE-TEXT TO PROGRESS-LINE-RECORD
+           OPEN EXTEND PROGRESS-LINES-FILE
+           IF PROGRESS-LINES-FILE-STATUS = "35"
+               OPEN OUTPUT PROGRESS-LINES-FILE
+           END-IF
+           IF PROGRESS-LINES-FILE-STATUS NOT = "00"
+               DISPLAY "FIND-STATS: unable to open "
+                   "PROGRESS-LINES.DAT, status "
+                   PROGRESS-LINES-FILE-STATUS
+               STOP RUN
+           END-IF
+           WRITE PROGRESS-LINE-RECORD
+           IF PROGRESS-LINES-FILE-STATUS NOT = "00"
+               DISPLAY "FIND-STATS: unable to write "
+                   "PROGRESS-LINES.DAT, status "
+                   PROGRESS-LINES-FILE-STATUS
+               STOP RUN
+           END-IF
+           CLOSE PROGRESS-LINES-FILE.
+
+       REPLAY-PROGRESS-LINES.
+           OPEN INPUT PROGRESS-LINES-FILE
+           IF PROGRESS-LINES-FILE-STATUS = "00"
+               PERFORM UNTIL PROGRESS-LINES-FILE-STATUS = "10"
+                   READ PROGRESS-LINES-FILE
+                       AT END
+                           MOVE "10" TO PROGRESS-LINES-FILE-STATUS
+                       NOT AT END
+                           MOVE PROGRESS-LINE-RECORD TO
+                               REPORT-LINE-TEXT
+                           PERFORM WRITE-REPORT-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE PROGRESS-LINES-FILE
+           END-IF.
+
+       CLEAR-PROGRESS-LINES.
+           OPEN OUTPUT PROGRESS-LINES-FILE
+           IF PROGRESS-LINES-FILE-STATUS NOT = "00"
+               DISPLAY "FIND-STATS: unable to clear "
+                   "PROGRESS-LINES.DAT, status "
+                   PROGRESS-LINES-FILE-STATUS
+               STOP RUN
+           END-IF
+           CLOSE PROGRESS-LINES-FILE.
+
+       WRITE-GROUP-PROGRESS.
+           MOVE RUN-DATE-NUM TO PROG-RUN-DATE
+           MOVE REC-COUNT TO PROG-REC-COUNT
+           MOVE COMPLETED-THROUGH-INDEX TO PROG-COMPLETED-THROUGH
+           MOVE GRAND-TOTALS-DONE TO PROG-GRAND-DONE
+           OPEN OUTPUT PROGRESS-FILE
+           IF PROGRESS-FILE-STATUS NOT = "00"
+               DISPLAY "FIND-STATS: unable to open PROGRESS.DAT, "
+                   "status " PROGRESS-FILE-STATUS
+               STOP RUN
+           END-IF
+           WRITE PROGRESS-RECORD
+           IF PROGRESS-FILE-STATUS NOT = "00"
+               DISPLAY "FIND-STATS: unable to write PROGRESS.DAT, "
+                   "status " PROGRESS-FILE-STATUS
+               STOP RUN
+           END-IF
+           CLOSE PROGRESS-FILE.
+
+       CLEAR-GROUP-PROGRESS.
+           OPEN OUTPUT PROGRESS-FILE
+           IF PROGRESS-FILE-STATUS NOT = "00"
+               DISPLAY "FIND-STATS: unable to clear PROGRESS.DAT, "
+                   "status " PROGRESS-FILE-STATUS
+               STOP RUN
+           END-IF
+           CLOSE PROGRESS-FILE
+           PERFORM CLEAR-PROGRESS-LINES.
+
+       CALCULATE-STATISTICS.
+           COMPUTE GROUP-REC-COUNT =
+               GROUP-END-INDEX - GROUP-START-INDEX + 1
+           SUBTRACT SMALLEST FROM LARGEST GIVING RANGE-VALUE
+           MOVE 0 TO SUM-VALUE
+           PERFORM VARYING I FROM GROUP-START-INDEX BY 1
+                   UNTIL I > GROUP-END-INDEX
+               ADD DATA-ELEMENT(I) TO SUM-VALUE
+           END-PERFORM
+           COMPUTE MEAN-VALUE ROUNDED = SUM-VALUE / GROUP-REC-COUNT
+           PERFORM SORT-DATA-ARRAY
+           PERFORM FIND-MEDIAN
+           PERFORM FIND-STD-DEV.
+
+       SORT-DATA-ARRAY.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > GROUP-REC-COUNT
+               MOVE DATA-ELEMENT(GROUP-START-INDEX + I - 1)
+                   TO SORTED-ELEMENT(I)
+           END-PERFORM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > GROUP-REC-COUNT - 1
+               PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J > GROUP-REC-COUNT - I
+                   IF SORTED-ELEMENT(J) > SORTED-ELEMENT(J + 1)
+                       MOVE SORTED-ELEMENT(J) TO SWAP-TEMP
+                       MOVE SORTED-ELEMENT(J + 1) TO SORTED-ELEMENT(J)
+                       MOVE SWAP-TEMP TO SORTED-ELEMENT(J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       FIND-MEDIAN.
+           IF FUNCTION MOD(GROUP-REC-COUNT, 2) = 0
+               COMPUTE MEDIAN-VALUE ROUNDED =
+                   (SORTED-ELEMENT(GROUP-REC-COUNT / 2) +
+                    SORTED-ELEMENT(GROUP-REC-COUNT / 2 + 1)) / 2
+           ELSE
+               COMPUTE MEDIAN-VALUE =
+                   SORTED-ELEMENT((GROUP-REC-COUNT + 1) / 2)
+           END-IF.
+
+       FIND-STD-DEV.
+           MOVE 0 TO SUM-SQ-DIFF
+           PERFORM VARYING I FROM GROUP-START-INDEX BY 1
+                   UNTIL I > GROUP-END-INDEX
+               COMPUTE DIFF-VALUE = DATA-ELEMENT(I) - MEAN-VALUE
+               COMPUTE SUM-SQ-DIFF = SUM-SQ-DIFF +
+                   (DIFF-VALUE * DIFF-VALUE)
+           END-PERFORM
+           COMPUTE VARIANCE-VALUE = SUM-SQ-DIFF / GROUP-REC-COUNT
+           COMPUTE STD-DEV ROUNDED = FUNCTION SQRT(VARIANCE-VALUE).
+
        DISPLAY-RESULTS.
+           DISPLAY "Group: " DISPLAY-GROUP-LABEL.
            DISPLAY "Smallest value: " SMALLEST.
            DISPLAY "Largest value: " LARGEST.
            DISPLAY "Mode: " MODE-VALUE.
+           IF MULTI-MODAL-FLAG = "Y"
+               PERFORM BUILD-MODE-LIST-TEXT
+               IF MODE-LIST-TRUNCATED = "Y"
+                   DISPLAY "Multiple modes (tied): " MODE-TIE-COUNT
+                       " values -- list truncated, showing first: "
+                       MODE-LIST-TEXT(1:MODE-LIST-PTR - 1)
+               ELSE
+                   DISPLAY "Multiple modes (tied): "
+                       MODE-LIST-TEXT(1:MODE-LIST-PTR - 1)
+               END-IF
+           END-IF.
+           MOVE MEAN-VALUE TO MEAN-DISPLAY
+           DISPLAY "Mean: " MEAN-DISPLAY.
+           MOVE MEDIAN-VALUE TO MEDIAN-DISPLAY
+           DISPLAY "Median: " MEDIAN-DISPLAY.
+           DISPLAY "Range: " RANGE-VALUE.
+           MOVE STD-DEV TO STD-DEV-DISPLAY
+           DISPLAY "Standard deviation: " STD-DEV-DISPLAY.
+
+       OPEN-REPORT-FILE.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-TIME
+           MOVE CURRENT-DATE-TIME(1:8) TO RUN-DATE-NUM
+           MOVE CURRENT-DATE-TIME(9:6) TO RUN-TIME-NUM
+           MOVE RUN-DATE-NUM TO RUN-DATE-DISPLAY
+           MOVE RUN-TIME-NUM TO RUN-TIME-DISPLAY
+           OPEN OUTPUT REPORT-FILE
+           IF REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "FIND-STATS: unable to open REPORT.PRT, status "
+                   REPORT-FILE-STATUS
+               STOP RUN
+           END-IF
+           PERFORM WRITE-REPORT-HEADER.
+
+       PRINT-GROUP-SECTION.
+           MOVE SPACES TO REPORT-LINE-TEXT
+           STRING "Group: " DISPLAY-GROUP-LABEL
+               DELIMITED BY SIZE INTO REPORT-LINE-TEXT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-LINE-TEXT
+           STRING "Smallest value: " SMALLEST
+               DELIMITED BY SIZE INTO REPORT-LINE-TEXT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-LINE-TEXT
+           STRING "Largest value:  " LARGEST
+               DELIMITED BY SIZE INTO REPORT-LINE-TEXT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-LINE-TEXT
+           STRING "Mode:           " MODE-VALUE
+               DELIMITED BY SIZE INTO REPORT-LINE-TEXT
+           PERFORM WRITE-REPORT-LINE
+           IF MULTI-MODAL-FLAG = "Y"
+               PERFORM PRINT-MODE-LIST
+           END-IF
+           MOVE MEAN-VALUE TO MEAN-DISPLAY
+           MOVE SPACES TO REPORT-LINE-TEXT
+           STRING "Mean:           " MEAN-DISPLAY
+               DELIMITED BY SIZE INTO REPORT-LINE-TEXT
+           PERFORM WRITE-REPORT-LINE
+           MOVE MEDIAN-VALUE TO MEDIAN-DISPLAY
+           MOVE SPACES TO REPORT-LINE-TEXT
+           STRING "Median:         " MEDIAN-DISPLAY
+               DELIMITED BY SIZE INTO REPORT-LINE-TEXT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-LINE-TEXT
+           STRING "Range:          " RANGE-VALUE
+               DELIMITED BY SIZE INTO REPORT-LINE-TEXT
+           PERFORM WRITE-REPORT-LINE
+           MOVE STD-DEV TO STD-DEV-DISPLAY
+           MOVE SPACES TO REPORT-LINE-TEXT
+           STRING "Std deviation:  " STD-DEV-DISPLAY
+               DELIMITED BY SIZE INTO REPORT-LINE-TEXT
+           PERFORM WRITE-REPORT-LINE
+           MOVE SPACES TO REPORT-LINE-TEXT
+           PERFORM WRITE-REPORT-LINE.
+
+       CLOSE-REPORT-FILE.
+           CLOSE REPORT-FILE.
+
+       APPEND-HISTORY.
+           OPEN EXTEND HISTORY-FILE
+           IF HISTORY-FILE-STATUS = "35"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           IF HISTORY-FILE-STATUS NOT = "00"
+               DISPLAY "FIND-STATS: unable to open HISTORY.DAT, "
+                   "status " HISTORY-FILE-STATUS
+               STOP RUN
+           END-IF
+           MOVE RUN-DATE-NUM TO HIST-RUN-DATE
+           MOVE "S" TO HIST-REC-TYPE
+           MOVE 0 TO HIST-VALUE
+           MOVE SMALLEST TO HIST-SMALLEST
+           MOVE LARGEST TO HIST-LARGEST
+           MOVE MODE-VALUE TO HIST-MODE
+           WRITE HISTORY-RECORD
+           IF HISTORY-FILE-STATUS NOT = "00"
+               DISPLAY "FIND-STATS: unable to write HISTORY.DAT, "
+                   "status " HISTORY-FILE-STATUS
+               STOP RUN
+           END-IF
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > REC-COUNT
+               MOVE RUN-DATE-NUM TO HIST-RUN-DATE
+               MOVE "V" TO HIST-REC-TYPE
+               MOVE DATA-ELEMENT(I) TO HIST-VALUE
+               MOVE 0 TO HIST-SMALLEST
+               MOVE 0 TO HIST-LARGEST
+               MOVE 0 TO HIST-MODE
+               WRITE HISTORY-RECORD
+               IF HISTORY-FILE-STATUS NOT = "00"
+                   DISPLAY "FIND-STATS: unable to write HISTORY.DAT, "
+                       "status " HISTORY-FILE-STATUS
+                   STOP RUN
+               END-IF
+           END-PERFORM
+           CLOSE HISTORY-FILE.
+
+       APPEND-EXTRACT.
+           OPEN EXTEND EXTRACT-FILE
+           IF EXTRACT-FILE-STATUS = "35"
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF
+           IF EXTRACT-FILE-STATUS NOT = "00"
+               DISPLAY "FIND-STATS: unable to open EXTRACT.DAT, "
+                   "status " EXTRACT-FILE-STATUS
+               STOP RUN
+           END-IF
+           MOVE RUN-DATE-NUM TO EXT-RUN-DATE
+           MOVE EXTRACT-REC-TYPE TO EXT-REC-TYPE
+           MOVE EXTRACT-GROUP-KEY TO EXT-GROUP-KEY
+           MOVE SMALLEST TO EXT-SMALLEST
+           MOVE LARGEST TO EXT-LARGEST
+           MOVE MODE-VALUE TO EXT-MODE
+           MOVE MEAN-VALUE TO EXT-MEAN
+           MOVE MEDIAN-VALUE TO EXT-MEDIAN
+           MOVE STD-DEV TO EXT-STD-DEV
+           WRITE EXTRACT-RECORD
+           IF EXTRACT-FILE-STATUS NOT = "00"
+               DISPLAY "FIND-STATS: unable to write EXTRACT.DAT, "
+                   "status " EXTRACT-FILE-STATUS
+               STOP RUN
+           END-IF
+           CLOSE EXTRACT-FILE.
+
+       WRITE-REPORT-HEADER.
+           ADD 1 TO REPORT-PAGE-COUNT
+           MOVE ZERO TO REPORT-LINE-COUNT
+           MOVE SPACES TO REPORT-RECORD
+           STRING "FIND-STATS DAILY STATISTICS REPORT"
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           STRING "Run date: " RUN-DATE-DISPLAY
+               "   Run time: " RUN-TIME-DISPLAY
+               "   Page: " REPORT-PAGE-COUNT
+               DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           ADD 3 TO REPORT-LINE-COUNT.
+
+       WRITE-REPORT-LINE.
+           IF REPORT-LINE-COUNT >= REPORT-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADER
+           END-IF
+           MOVE REPORT-LINE-TEXT TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           ADD 1 TO REPORT-LINE-COUNT
+           IF PERSIST-REPORT-LINES = "Y"
+               PERFORM APPEND-PROGRESS-LINE
+           END-IF.
 
